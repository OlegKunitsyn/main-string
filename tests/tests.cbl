@@ -6,6 +6,26 @@
        01 ws-needle PIC X(2).
        01 expected pic 9(9) usage binary.
        01 actual pic 9(9) usage binary.
+       01 ws-status pic 9(9) usage binary.
+       01 ws-short-haystack pic x(3) value "aab".
+       01 ws-short-needle pic x(2) value "ab".
+       01 ws-replace pic x(10).
+       01 ws-output pic x(128).
+       01 ws-o-max pic 9(9) usage binary value 128.
+       01 ws-o-len pic 9(9) usage binary.
+       01 ws-caller pic x(8) value "TESTALL".
+       01 ws-dbcs-haystack pic x(10) value x"0E41420F".
+       01 ws-dbcs-needle pic x(2) value x"42".
+       01 ws-repeat-haystack pic x(10) value "ababab".
+       01 ws-repl-haystack pic x(20) value "foo-bar-foo".
+       01 ws-repl-needle pic x(3) value "foo".
+       01 ws-repl-replace pic x(3) value "baz".
+       01 ws-upper-haystack pic x(3) value "AAB".
+       01 ws-dbcs-run-haystack pic x(6) value x"0E414243440F".
+       01 ws-dbcs-run-needle pic x(1) value x"44".
+       01 ws-haystack-before pic x(128).
+       01 ws-needle-before pic x(2).
+       copy "strstat.cpy".
        PROCEDURE DIVISION.
       * STRPOS
            MOVE 4 TO expected.
@@ -48,6 +68,181 @@
                BY CONTENT LENGTH OF ws-needle 
                RETURNING actual.
            CALL "ECBLUNEQ" USING BY VALUE expected, BY VALUE actual.
-           
+
+      * STRIPOS - must not mutate the caller's haystack/needle buffers
+           MOVE 1 TO expected.
+           MOVE ws-haystack TO ws-haystack-before.
+           MOVE "Fo" TO ws-needle.
+           MOVE ws-needle TO ws-needle-before.
+           CALL "STRIPOS" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT LENGTH OF ws-haystack
+               BY REFERENCE ws-needle
+               BY CONTENT LENGTH OF ws-needle
+               RETURNING actual.
+           IF ws-haystack = ws-haystack-before
+                   AND ws-needle = ws-needle-before
+               MOVE 1 TO actual
+           ELSE
+               MOVE 0 TO actual
+           END-IF.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOS - l-start offset (walk to the 2nd occurrence of "ab")
+           MOVE 3 TO expected.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-repeat-haystack
+               BY CONTENT 6
+               BY REFERENCE ws-short-needle
+               BY CONTENT 2
+               BY CONTENT 2
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOS - status codes
+           MOVE 1 TO expected.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT LENGTH OF ws-haystack
+               BY REFERENCE ws-needle
+               BY CONTENT LENGTH OF ws-needle
+               BY REFERENCE OMITTED
+               BY REFERENCE l-status
+               RETURNING actual.
+           MOVE l-status TO actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+           MOVE 0 TO expected.
+           MOVE "xx" TO ws-needle.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT LENGTH OF ws-haystack
+               BY REFERENCE ws-needle
+               BY CONTENT LENGTH OF ws-needle
+               BY REFERENCE OMITTED
+               BY REFERENCE l-status
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+           MOVE l-status TO actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+           MOVE 3 TO expected.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT LENGTH OF ws-haystack
+               BY REFERENCE ws-needle
+               BY CONTENT 0
+               BY REFERENCE OMITTED
+               BY REFERENCE l-status
+               RETURNING actual.
+           MOVE l-status TO actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+           MOVE 2 TO expected.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-short-haystack
+               BY CONTENT 1
+               BY REFERENCE ws-short-needle
+               BY CONTENT 2
+               BY REFERENCE OMITTED
+               BY REFERENCE l-status
+               RETURNING actual.
+           MOVE l-status TO actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOS - audit hook (l-caller) does not disturb the result
+           MOVE 4 TO expected.
+           MOVE "zy" TO ws-needle.
+           CALL "STRPOS" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT LENGTH OF ws-haystack
+               BY REFERENCE ws-needle
+               BY CONTENT LENGTH OF ws-needle
+               BY REFERENCE OMITTED
+               BY REFERENCE OMITTED
+               BY REFERENCE ws-caller
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRCOUNT - non-overlapping count, including the "aab"/"ab"
+      * overlapping-prefix case that a naive no-backtrack scan misses
+           MOVE 1 TO expected.
+           CALL "STRCOUNT" USING
+               BY REFERENCE ws-short-haystack
+               BY CONTENT 3
+               BY REFERENCE ws-short-needle
+               BY CONTENT 2
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+           MOVE 2 TO expected.
+           MOVE "a,b,c" TO ws-haystack.
+           MOVE "," TO ws-needle.
+           CALL "STRCOUNT" USING
+               BY REFERENCE ws-haystack
+               BY CONTENT 5
+               BY REFERENCE ws-needle
+               BY CONTENT 1
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRREPLACE - replace every occurrence, report the count
+           MOVE 2 TO expected.
+           CALL "STRREPLACE" USING
+               BY REFERENCE ws-repl-haystack
+               BY CONTENT 11
+               BY REFERENCE ws-repl-needle
+               BY CONTENT 3
+               BY REFERENCE ws-repl-replace
+               BY CONTENT 3
+               BY REFERENCE ws-output
+               BY CONTENT ws-o-max
+               ws-o-len
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOSD - same overlapping-prefix case as STRCOUNT
+           MOVE 2 TO expected.
+           CALL "STRPOSD" USING
+               BY REFERENCE ws-short-haystack
+               BY CONTENT 3
+               BY REFERENCE ws-short-needle
+               BY CONTENT 2
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOSD - a byte that only occurs as the 2nd half of a DBCS
+      * pair must never be reported as a match
+           MOVE 0 TO expected.
+           CALL "STRPOSD" USING
+               BY REFERENCE ws-dbcs-haystack
+               BY CONTENT 4
+               BY REFERENCE ws-dbcs-needle
+               BY CONTENT 1
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRPOSD - l-start landing mid-pair must re-derive SO/SI parity
+      * from the start of the record, not assume single-byte data
+           MOVE 0 TO expected.
+           CALL "STRPOSD" USING
+               BY REFERENCE ws-dbcs-run-haystack
+               BY CONTENT 6
+               BY REFERENCE ws-dbcs-run-needle
+               BY CONTENT 1
+               BY CONTENT 5
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
+      * STRIPOSD - case-insensitive, same overlapping-prefix case
+           MOVE 2 TO expected.
+           CALL "STRIPOSD" USING
+               BY REFERENCE ws-upper-haystack
+               BY CONTENT 3
+               BY REFERENCE ws-short-needle
+               BY CONTENT 2
+               RETURNING actual.
+           CALL "ECBLUEQ" USING BY VALUE expected, BY VALUE actual.
+
            GOBACK.
        END PROGRAM TESTALL.
