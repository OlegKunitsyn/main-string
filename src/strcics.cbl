@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STRCICS.
+000300 AUTHOR. MAINT-TEAM.
+000400 INSTALLATION. STRING-LIBRARY.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800* MODIFICATION HISTORY
+000900* ------------------------------------------------------------
+001000* 2026-08-09  MT  INITIAL VERSION - ONLINE STRING SEARCH
+001100* 2026-08-09  MT  VALIDATE COMMAREA LENGTH AND FIELD SIZES
+001200*                 BEFORE TOUCHING DFHCOMMAREA OR CALLING THE
+001300*                 SEARCH ROUTINES
+001350* 2026-08-09  MT  USE STRSTAT.CPY STATUS CODES INSTEAD OF A
+001360*                 LITERAL, REJECT AN UNRECOGNIZED CA-FUNCTION
+001400* ------------------------------------------------------------
+001500*
+001600*****************************************************************
+001700* THIN CICS TRANSACTION WRAPPER FOR THE STRING LIBRARY.
+001800*
+001900* RECEIVES A COMMAREA MIRRORING THE L-HAYSTACK/L-H-LEN/L-NEEDLE/
+002000* L-N-LEN LINKAGE SHAPE USED BY STRPOS AND STRIPOS, DRIVES THE
+002100* REQUESTED SEARCH, AND SENDS THE RESULT BACK IN THE SAME
+002200* COMMAREA SO AN ONLINE PROGRAM CAN ASK "DOES THIS INPUT CONTAIN
+002300* THIS SUBSTRING" WITHOUT REIMPLEMENTING THE SEARCH IN INSPECT
+002400* LOGIC OF ITS OWN.
+002500*
+002600* CA-FUNCTION SELECTS THE SEARCH MODE:
+002700*     "P" - CASE-SENSITIVE   (CALLS STRPOS)
+002800*     "I" - CASE-INSENSITIVE (CALLS STRIPOS)
+002900*
+003000* ON RETURN, CA-RESULT HOLDS THE MATCH POSITION (0 IF NOT FOUND)
+003100* AND CA-STATUS HOLDS ONE OF THE STRSTAT STATUS CODES. IF NO
+003200* COMMAREA (OR A SHORT ONE) WAS PASSED, NOTHING IS RETURNED,
+003300* SINCE THE COMMAREA ITSELF ISN'T SAFE TO TOUCH IN THAT CASE.
+003400*****************************************************************
+003500 DATA DIVISION.
+003550 WORKING-STORAGE SECTION.
+003560*> SCRATCH STATUS FIELD STRCICS OWNS ITSELF TO PASS TO STRPOS/
+003570*> STRIPOS - NOT PART OF THE COMMAREA, SO IT BELONGS HERE RATHER
+003580*> THAN IN LINKAGE, WHERE ONLY DFHCOMMAREA IS ADDRESSABLE.
+003590 COPY "strstat.cpy".
+003600 LINKAGE SECTION.
+003700 01  DFHCOMMAREA.
+003800     05  CA-FUNCTION                PIC X(01).
+003900         88  CA-CASE-SENSITIVE                 VALUE "P".
+004000         88  CA-CASE-INSENSITIVE               VALUE "I".
+004100     05  CA-H-LEN                   PIC 9(09) USAGE BINARY.
+004200     05  CA-HAYSTACK                PIC X(200).
+004300     05  CA-N-LEN                   PIC 9(09) USAGE BINARY.
+004400     05  CA-NEEDLE                  PIC X(040).
+004500     05  CA-RESULT                  PIC 9(09) USAGE BINARY.
+004600     05  CA-STATUS                  PIC 9(09) USAGE BINARY.
+004700 PROCEDURE DIVISION.
+004800*****************************************************************
+004900* 0000-MAINLINE
+005000*****************************************************************
+005100 0000-MAINLINE.
+005200     IF EIBCALEN < LENGTH OF DFHCOMMAREA
+005300         GO TO 0000-MAINLINE-EXIT
+005400     END-IF.
+005500     IF CA-H-LEN > LENGTH OF CA-HAYSTACK
+005600             OR CA-N-LEN > LENGTH OF CA-NEEDLE
+005700         MOVE 0 TO CA-RESULT
+005750         SET STR-INVALID-LENGTH TO TRUE
+005760         MOVE L-STATUS TO CA-STATUS
+005900         GO TO 0000-MAINLINE-EXIT
+006000     END-IF.
+006100     PERFORM 1000-RUN-SEARCH
+006200         THRU 1000-RUN-SEARCH-EXIT.
+006300 0000-MAINLINE-EXIT.
+006400     EXEC CICS RETURN
+006500         END-EXEC.
+006600*****************************************************************
+006700* 1000-RUN-SEARCH - CALL THE REQUESTED STRING-LIBRARY ROUTINE,
+006750* OR REJECT AN UNRECOGNIZED CA-FUNCTION WITHOUT GUESSING A MODE
+006800*****************************************************************
+006900 1000-RUN-SEARCH.
+007000     MOVE 0 TO CA-RESULT.
+007050     EVALUATE TRUE
+007100         WHEN CA-CASE-INSENSITIVE
+007200             CALL "stripos" USING
+007300                 BY REFERENCE CA-HAYSTACK
+007400                 BY CONTENT CA-H-LEN
+007500                 BY REFERENCE CA-NEEDLE
+007600                 BY CONTENT CA-N-LEN
+007700                 BY REFERENCE OMITTED
+007750                 BY REFERENCE L-STATUS
+007900                 RETURNING CA-RESULT
+008000         WHEN CA-CASE-SENSITIVE
+008100             CALL "strpos" USING
+008200                 BY REFERENCE CA-HAYSTACK
+008300                 BY CONTENT CA-H-LEN
+008400                 BY REFERENCE CA-NEEDLE
+008500                 BY CONTENT CA-N-LEN
+008600                 BY REFERENCE OMITTED
+008650                 BY REFERENCE L-STATUS
+008800                 RETURNING CA-RESULT
+008850         WHEN OTHER
+008870             SET STR-INVALID-LENGTH TO TRUE
+008900     END-EVALUATE.
+008950     MOVE L-STATUS TO CA-STATUS.
+009000 1000-RUN-SEARCH-EXIT.
+009100     EXIT.
+009200 END PROGRAM STRCICS.
