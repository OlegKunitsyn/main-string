@@ -0,0 +1,229 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. STRSCAN.
+000300 AUTHOR. MAINT-TEAM.
+000400 INSTALLATION. STRING-LIBRARY.
+000500 DATE-WRITTEN. 2026-08-09.
+000600 DATE-COMPILED.
+000700*
+000800* MODIFICATION HISTORY
+000900* ------------------------------------------------------------
+001000* 2026-08-09  MT  INITIAL VERSION - BATCH CONTENT SCANNER
+001100* ------------------------------------------------------------
+001200*
+001300*****************************************************************
+001400* BATCH DRIVER FOR THE STRING LIBRARY.
+001500*
+001600* READS A SEQUENTIAL PATTERNS FILE INTO A TABLE, THEN READS EVERY
+001700* RECORD OF A TARGET DATA FILE AND RUNS STRIPOS AGAINST EACH
+001800* PATTERN. EVERY RECORD/PATTERN COMBINATION THAT MATCHES IS
+001900* WRITTEN TO A SEQUENTIAL EXCEPTION REPORT.
+002000*
+002100* INPUT  : PATTERNS  - ONE SEARCH PATTERN PER RECORD
+002200*          INFILE    - THE DATA FILE TO BE SCANNED
+002300* OUTPUT : RPTFILE   - ONE LINE PER RECORD/PATTERN MATCH
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PATTERNS ASSIGN TO "PATTERNS"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS PATTERNS-STATUS.
+003100     SELECT INFILE ASSIGN TO "INFILE"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS INFILE-STATUS.
+003400     SELECT RPTFILE ASSIGN TO "RPTFILE"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS RPTFILE-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  PATTERNS.
+004000 01  PATTERNS-REC.
+004100     05  PATTERNS-REC-X             PIC X(40).
+004200 FD  INFILE.
+004300 01  INFILE-REC.
+004400     05  INFILE-REC-X               PIC X(200).
+004500 FD  RPTFILE.
+004600 01  RPTFILE-REC                    PIC X(132).
+004700 WORKING-STORAGE SECTION.
+004800 01  FILE-STATUS-VALUES.
+004900     05  PATTERNS-STATUS            PIC X(02) VALUE "00".
+005000         88  PATTERNS-OK                       VALUE "00".
+005100     05  INFILE-STATUS              PIC X(02) VALUE "00".
+005200         88  INFILE-OK                         VALUE "00".
+005300     05  RPTFILE-STATUS             PIC X(02) VALUE "00".
+005400         88  RPTFILE-OK                        VALUE "00".
+005500 01  WS-SWITCHES.
+005600     05  WS-PATTERNS-EOF-SW         PIC X(01) VALUE "N".
+005700         88  WS-PATTERNS-EOF                   VALUE "Y".
+005800     05  WS-INFILE-EOF-SW           PIC X(01) VALUE "N".
+005900         88  WS-INFILE-EOF                     VALUE "Y".
+006000     05  WS-INFILE-OPEN-SW          PIC X(01) VALUE "N".
+006005         88  WS-INFILE-OPEN                    VALUE "Y".
+006007     05  WS-RPTFILE-OPEN-SW         PIC X(01) VALUE "N".
+006009         88  WS-RPTFILE-OPEN                   VALUE "Y".
+006100 01  WS-PATTERN-TABLE.
+006200     05  WS-PATTERN-COUNT           PIC 9(05) USAGE BINARY
+006300                                    VALUE ZERO.
+006400     05  WS-PATTERN-ENTRY           OCCURS 500 TIMES
+006500                                    INDEXED BY WS-PATTERN-IDX.
+006600         10  WS-PATTERN-TEXT        PIC X(40).
+006700         10  WS-PATTERN-LEN         PIC 9(09) USAGE BINARY.
+006800 01  WS-COUNTERS.
+006900     05  WS-RECORD-NUM              PIC 9(09) USAGE BINARY
+007000                                    VALUE ZERO.
+007100     05  WS-MATCH-COUNT             PIC 9(09) USAGE BINARY
+007200                                    VALUE ZERO.
+007300     05  WS-FOUND-AT                PIC 9(09) USAGE BINARY
+007400                                    VALUE ZERO.
+007500 01  WS-REPORT-LINE.
+007600     05  FILLER                     PIC X(07) VALUE "RECORD ".
+007700     05  RL-RECORD-NUM              PIC ZZZZZZZZ9.
+007800     05  FILLER                     PIC X(11) VALUE " MATCHED '".
+007900     05  RL-PATTERN                 PIC X(40).
+008000     05  FILLER                     PIC X(11) VALUE "' AT OFS ".
+008100     05  RL-OFFSET                  PIC ZZZZZZZZ9.
+008200 77  WS-NEEDLE-LEN                  PIC 9(09) USAGE BINARY.
+008250 77  WS-TRIM-IDX                    PIC 9(09) USAGE BINARY.
+008300 PROCEDURE DIVISION.
+008400*****************************************************************
+008500* 0000-MAINLINE
+008600*****************************************************************
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT.
+009000     PERFORM 2000-PROCESS-INFILE
+009100         THRU 2000-PROCESS-INFILE-EXIT
+009200         UNTIL WS-INFILE-EOF.
+009300     PERFORM 8000-WRAP-UP
+009400         THRU 8000-WRAP-UP-EXIT.
+009500     GOBACK.
+009600*****************************************************************
+009700* 1000-INITIALIZE - OPEN FILES AND LOAD THE PATTERN TABLE
+009800*****************************************************************
+009900 1000-INITIALIZE.
+010000     OPEN INPUT PATTERNS.
+010100     IF NOT PATTERNS-OK
+010200         DISPLAY "STRSCAN: UNABLE TO OPEN PATTERNS, STATUS "
+010300             PATTERNS-STATUS
+010400         SET WS-INFILE-EOF TO TRUE
+010450         MOVE 16 TO RETURN-CODE
+010500         GO TO 1000-INITIALIZE-EXIT
+010600     END-IF.
+010700     PERFORM 3000-LOAD-PATTERNS
+010800         THRU 3000-LOAD-PATTERNS-EXIT
+010900         UNTIL WS-PATTERNS-EOF.
+011000     CLOSE PATTERNS.
+011100
+011200     OPEN INPUT INFILE.
+011300     IF NOT INFILE-OK
+011400         DISPLAY "STRSCAN: UNABLE TO OPEN INFILE, STATUS "
+011500             INFILE-STATUS
+011600         SET WS-INFILE-EOF TO TRUE
+011650         MOVE 16 TO RETURN-CODE
+011700         GO TO 1000-INITIALIZE-EXIT
+011800     END-IF.
+011850     SET WS-INFILE-OPEN TO TRUE.
+011900
+012000     OPEN OUTPUT RPTFILE.
+012100     IF NOT RPTFILE-OK
+012200         DISPLAY "STRSCAN: UNABLE TO OPEN RPTFILE, STATUS "
+012300             RPTFILE-STATUS
+012400         SET WS-INFILE-EOF TO TRUE
+012450         MOVE 16 TO RETURN-CODE
+012500         GO TO 1000-INITIALIZE-EXIT
+012600     END-IF.
+012650     SET WS-RPTFILE-OPEN TO TRUE.
+012700     PERFORM 2100-READ-INFILE
+012800         THRU 2100-READ-INFILE-EXIT.
+012900 1000-INITIALIZE-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200* 2000-PROCESS-INFILE - TEST EVERY PATTERN AGAINST ONE RECORD
+013300*****************************************************************
+013400 2000-PROCESS-INFILE.
+013500     ADD 1 TO WS-RECORD-NUM.
+013600     PERFORM VARYING WS-PATTERN-IDX FROM 1 BY 1
+013700             UNTIL WS-PATTERN-IDX > WS-PATTERN-COUNT
+013800         MOVE WS-PATTERN-LEN(WS-PATTERN-IDX) TO WS-NEEDLE-LEN
+013900         CALL "stripos" USING
+014000             BY REFERENCE INFILE-REC-X
+014100             BY CONTENT LENGTH OF INFILE-REC-X
+014200             BY REFERENCE WS-PATTERN-TEXT(WS-PATTERN-IDX)
+014300             BY CONTENT WS-NEEDLE-LEN
+014400             RETURNING WS-FOUND-AT
+014500         IF WS-FOUND-AT > 0
+014600             PERFORM 2200-WRITE-EXCEPTION
+014700                 THRU 2200-WRITE-EXCEPTION-EXIT
+014800         END-IF
+014900     END-PERFORM.
+015000     PERFORM 2100-READ-INFILE
+015100         THRU 2100-READ-INFILE-EXIT.
+015200 2000-PROCESS-INFILE-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500* 2100-READ-INFILE - GET THE NEXT TARGET RECORD
+015600*****************************************************************
+015700 2100-READ-INFILE.
+015800     READ INFILE
+015900         AT END
+016000             SET WS-INFILE-EOF TO TRUE
+016100     END-READ.
+016200 2100-READ-INFILE-EXIT.
+016300     EXIT.
+016400*****************************************************************
+016500* 2200-WRITE-EXCEPTION - LOG A RECORD/PATTERN MATCH
+016600*****************************************************************
+016700 2200-WRITE-EXCEPTION.
+016800     MOVE WS-RECORD-NUM TO RL-RECORD-NUM.
+016900     MOVE WS-PATTERN-TEXT(WS-PATTERN-IDX) TO RL-PATTERN.
+017000     MOVE WS-FOUND-AT TO RL-OFFSET.
+017100     WRITE RPTFILE-REC FROM WS-REPORT-LINE.
+017200     ADD 1 TO WS-MATCH-COUNT.
+017300 2200-WRITE-EXCEPTION-EXIT.
+017400     EXIT.
+017500*****************************************************************
+017600* 3000-LOAD-PATTERNS - READ THE PATTERNS FILE INTO WS-PATTERN-
+017700* TABLE, ONE ENTRY PER NON-BLANK RECORD. ONLY TRAILING PADDING
+017800* IS TRIMMED, BY SCANNING BACKWARD FROM THE END OF THE RECORD -
+017900* A PATTERN MAY LEGITIMATELY CONTAIN EMBEDDED OR LEADING SPACES.
+017950*****************************************************************
+018000 3000-LOAD-PATTERNS.
+018100     READ PATTERNS
+018200         AT END
+018300             SET WS-PATTERNS-EOF TO TRUE
+018400             GO TO 3000-LOAD-PATTERNS-EXIT
+018500     END-READ.
+018600     IF PATTERNS-REC-X = SPACES
+018700         GO TO 3000-LOAD-PATTERNS-EXIT
+018800     END-IF.
+018900     IF WS-PATTERN-COUNT >= 500
+019000         DISPLAY "STRSCAN: PATTERN TABLE FULL, IGNORING '"
+019100             PATTERNS-REC-X "'"
+019200         GO TO 3000-LOAD-PATTERNS-EXIT
+019300     END-IF.
+019400     ADD 1 TO WS-PATTERN-COUNT.
+019500     MOVE PATTERNS-REC-X
+019600         TO WS-PATTERN-TEXT(WS-PATTERN-COUNT).
+019700     MOVE LENGTH OF PATTERNS-REC-X TO WS-TRIM-IDX.
+019800     PERFORM UNTIL WS-TRIM-IDX = 0
+019900             OR PATTERNS-REC-X(WS-TRIM-IDX:1) NOT = SPACE
+020000         SUBTRACT 1 FROM WS-TRIM-IDX
+020100     END-PERFORM.
+020200     MOVE WS-TRIM-IDX TO WS-PATTERN-LEN(WS-PATTERN-COUNT).
+021000 3000-LOAD-PATTERNS-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300* 8000-WRAP-UP - CLOSE FILES AND REPORT A SUMMARY
+021400*****************************************************************
+021500 8000-WRAP-UP.
+021550     IF WS-INFILE-OPEN
+021560         CLOSE INFILE
+021570     END-IF.
+021580     IF WS-RPTFILE-OPEN
+021590         CLOSE RPTFILE
+021595     END-IF.
+021800     DISPLAY "STRSCAN: " WS-RECORD-NUM " RECORD(S) SCANNED, "
+021900         WS-MATCH-COUNT " MATCH(ES) WRITTEN TO RPTFILE".
+022000 8000-WRAP-UP-EXIT.
+022100     EXIT.
+022200 END PROGRAM STRSCAN.
