@@ -0,0 +1,13 @@
+      *>*
+      *> Shared status codes for the string library.
+      *>
+      *> COPY this member into the LINKAGE SECTION of a string-library
+      *> subprogram as the optional l-status parameter so that callers
+      *> can tell "not found" apart from "bad input" instead of having
+      *> to guess from a zero l-result.
+      *>*
+       01 l-status pic 9(9) usage binary value 0.
+           88 str-not-found      value 0.
+           88 str-found          value 1.
+           88 str-invalid-length value 2.
+           88 str-empty-needle   value 3.
