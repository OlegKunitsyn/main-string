@@ -23,12 +23,20 @@
 
        *>*
        *> Find the position of the first occurrence of a substring.
-       *> Case-sensitive.
-       *> 
+       *> Case-sensitive. Uses a Boyer-Moore-Horspool skip table so a
+       *> mismatch can advance haystack-idx by more than one position,
+       *> which keeps the scan cost from growing linearly with
+       *> l-h-len when this is called once per pattern for every
+       *> record of a large batch file (see strscan).
+       *>
        *> @param l-haystack String to search in
        *> @param l-h-len Size of l-haystack in bytes
        *> @param l-needle String to search for
        *> @param l-n-len Size of l-needle in bytes
+       *> @param l-start Optional 1-based offset into l-haystack to
+       *> start scanning from. Omit to scan from the beginning. Pass
+       *> the prior l-result + 1 to walk through repeated occurrences.
+       *> @param l-status Optional returned status, see strstat.cpy.
        *> @return Position where the needle exists relative to the
        *> beginnning of l-haystack. Returns 0 if not found.
        *>*
@@ -37,96 +45,808 @@
        data division.
        working-storage section.
         01 haystack-idx pic 9(9) usage binary value 1.
-        01 needle-idx pic 9(9) usage binary value 1.
+        01 ws-start pic 9(9) usage binary value 1.
+        01 ws-build-idx pic 9(9) usage binary value 1.
+        01 ws-hay-pos pic 9(9) usage binary value 1.
+        01 ws-needle-pos pic 9(9) usage binary value 1.
+        01 ws-ord pic 9(9) usage binary value 1.
+        01 ws-shift pic 9(9) usage binary value 1.
+        01 ws-found-sw pic x value "N".
+           88 ws-found value "Y".
+        01 skip-table usage binary pic 9(9) occurs 256 times
+           indexed by skip-idx.
        linkage section.
         01 l-haystack.
            05 l-h pic x occurs 1 to unbounded depending on l-h-len.
         77 l-h-len pic 9(9) usage binary.
         01 l-needle.
-           05 l-n pic x occurs 1 to unbounded depending on l-n-len.   
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
         77 l-n-len pic 9(9) usage binary.
+        77 l-start pic 9(9) usage binary.
+        copy "strstat.cpy".
+        77 l-caller pic x(08).
         01 l-result pic 9(9) usage binary value 0.
        procedure division
-           using l-haystack, l-h-len, l-needle, l-n-len
+           using l-haystack, l-h-len, l-needle, l-n-len, optional
+           l-start, optional l-status, optional l-caller
            returning l-result.
-           
-           initialize haystack-idx, needle-idx, l-result all to value.
 
-           if l-h-len < l-n-len
+           initialize haystack-idx, l-result all to value.
+           move "N" to ws-found-sw.
+           move 1 to ws-start.
+           if l-start is not omitted
+              move l-start to ws-start
+           end-if.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
               goback
            end-if.
 
-           perform until haystack-idx > l-h-len
-               if l-haystack(haystack-idx:1) = l-needle(needle-idx:1)
-                  if needle-idx = l-n-len
-                      compute l-result = haystack-idx - needle-idx + 1
-                      exit perform
-                  end-if
-                  add 1 to needle-idx
-               else
-                  initialize needle-idx all to value
+           if l-h-len < l-n-len or ws-start < 1 or ws-start > l-h-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              goback
+           end-if.
+
+           perform varying skip-idx from 1 by 1 until skip-idx > 256
+               move l-n-len to skip-table(skip-idx)
+           end-perform.
+           perform varying ws-build-idx from 1 by 1
+                   until ws-build-idx > l-n-len - 1
+               move function ord(l-needle(ws-build-idx:1)) to ws-ord
+               compute skip-table(ws-ord) = l-n-len - ws-build-idx
+           end-perform.
+
+           compute haystack-idx = ws-start + l-n-len - 1.
+
+           perform until haystack-idx > l-h-len or ws-found
+               move "Y" to ws-found-sw
+               move l-n-len to ws-needle-pos
+               move haystack-idx to ws-hay-pos
+               perform until ws-needle-pos = 0 or not ws-found
+                   if l-haystack(ws-hay-pos:1)
+                         not = l-needle(ws-needle-pos:1)
+                       move "N" to ws-found-sw
+                   else
+                       subtract 1 from ws-needle-pos
+                       subtract 1 from ws-hay-pos
+                   end-if
+               end-perform
+               if ws-found
+                   compute l-result = haystack-idx - l-n-len + 1
+                   if l-status is not omitted
+                      set str-found to true
+                   end-if
+               else
+                   move function ord(l-haystack(haystack-idx:1))
+                       to ws-ord
+                   move skip-table(ws-ord) to ws-shift
+                   add ws-shift to haystack-idx
                end-if
-               add 1 to haystack-idx
            end-perform.
+
+           if l-caller is not omitted
+               call "strlog" using by content l-caller,
+                   by content l-h-len, l-needle, l-n-len,
+                   by content l-result
+           end-if.
        end program strpos.
 
 
        *>*
        *> Find the position of the first occurrence of a substring.
-       *> Case-insensitive.
-       *> 
+       *> Case-insensitive. Compares lower-cased copies of the bytes
+       *> being examined rather than folding l-haystack or l-needle
+       *> in place, so a caller may safely reuse either field again
+       *> right after the call returns. Uses the same Boyer-Moore-
+       *> Horspool skip table as strpos, built from the lower-cased
+       *> needle, so a mismatch can advance by more than one byte.
+       *>
        *> @param l-haystack String to search in
        *> @param l-h-len Size of l-haystack in bytes
        *> @param l-needle String to search for
        *> @param l-n-len Size of l-needle in bytes
+       *> @param l-start Optional 1-based offset into l-haystack to
+       *> start scanning from. Omit to scan from the beginning. Pass
+       *> the prior l-result + 1 to walk through repeated occurrences.
+       *> @param l-status Optional returned status, see strstat.cpy.
        *> @return Position where the needle exists relative to the
        *> beginnning of l-haystack. Returns 0 if not found.
        *>*
        identification division.
        program-id. stripos.
        data division.
+       working-storage section.
+        01 haystack-idx pic 9(9) usage binary value 1.
+        01 ws-start pic 9(9) usage binary value 1.
+        01 ws-build-idx pic 9(9) usage binary value 1.
+        01 ws-hay-pos pic 9(9) usage binary value 1.
+        01 ws-needle-pos pic 9(9) usage binary value 1.
+        01 ws-ord pic 9(9) usage binary value 1.
+        01 ws-shift pic 9(9) usage binary value 1.
+        01 ws-found-sw pic x value "N".
+           88 ws-found value "Y".
+        01 ws-hay-char pic x.
+        01 ws-needle-char pic x.
+        01 skip-table usage binary pic 9(9) occurs 256 times
+           indexed by skip-idx.
+       linkage section.
+        01 l-haystack.
+           05 l-h pic x occurs 1 to unbounded depending on l-h-len.
+        77 l-h-len pic 9(9) usage binary.
+        01 l-needle.
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
+        77 l-n-len pic 9(9) usage binary.
+        77 l-start pic 9(9) usage binary.
+        copy "strstat.cpy".
+        77 l-caller pic x(08).
+        01 l-result pic 9(9) usage binary value 0.
+       procedure division
+           using l-haystack, l-h-len, l-needle, l-n-len, optional
+           l-start, optional l-status, optional l-caller
+           returning l-result.
+
+           initialize haystack-idx, l-result all to value.
+           move "N" to ws-found-sw.
+           move 1 to ws-start.
+           if l-start is not omitted
+              move l-start to ws-start
+           end-if.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
+              goback
+           end-if.
+
+           if l-h-len < l-n-len or ws-start < 1 or ws-start > l-h-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              goback
+           end-if.
+
+           perform varying skip-idx from 1 by 1 until skip-idx > 256
+               move l-n-len to skip-table(skip-idx)
+           end-perform.
+           perform varying ws-build-idx from 1 by 1
+                   until ws-build-idx > l-n-len - 1
+               move function lower-case(l-needle(ws-build-idx:1))
+                   to ws-needle-char
+               move function ord(ws-needle-char) to ws-ord
+               compute skip-table(ws-ord) = l-n-len - ws-build-idx
+           end-perform.
+
+           compute haystack-idx = ws-start + l-n-len - 1.
+
+           perform until haystack-idx > l-h-len or ws-found
+               move "Y" to ws-found-sw
+               move l-n-len to ws-needle-pos
+               move haystack-idx to ws-hay-pos
+               perform until ws-needle-pos = 0 or not ws-found
+                   move function lower-case(l-haystack(ws-hay-pos:1))
+                       to ws-hay-char
+                   move function lower-case(
+                       l-needle(ws-needle-pos:1)) to ws-needle-char
+                   if ws-hay-char not = ws-needle-char
+                       move "N" to ws-found-sw
+                   else
+                       subtract 1 from ws-needle-pos
+                       subtract 1 from ws-hay-pos
+                   end-if
+               end-perform
+               if ws-found
+                   compute l-result = haystack-idx - l-n-len + 1
+                   if l-status is not omitted
+                      set str-found to true
+                   end-if
+               else
+                   move function lower-case(l-haystack(haystack-idx:1))
+                       to ws-hay-char
+                   move function ord(ws-hay-char) to ws-ord
+                   move skip-table(ws-ord) to ws-shift
+                   add ws-shift to haystack-idx
+               end-if
+           end-perform.
+
+           if l-caller is not omitted
+               call "strlog" using by content l-caller,
+                   by content l-h-len, l-needle, l-n-len,
+                   by content l-result
+           end-if.
+       end program stripos.
+
+
+       *>*
+       *> Count every non-overlapping occurrence of a substring.
+       *> Case-sensitive.
+       *>
+       *> @param l-haystack String to search in
+       *> @param l-h-len Size of l-haystack in bytes
+       *> @param l-needle String to search for
+       *> @param l-n-len Size of l-needle in bytes
+       *> @param l-status Optional returned status, see strstat.cpy.
+       *> @return Total number of occurrences of l-needle in
+       *> l-haystack. Returns 0 if l-needle does not occur.
+       *>*
+       identification division.
+       program-id. strcount.
+       data division.
        working-storage section.
         01 haystack-idx pic 9(9) usage binary value 1.
         01 needle-idx pic 9(9) usage binary value 1.
-        01 ws-idx pic 9(9) usage binary value 1.
-        01 ws-char pic x.
        linkage section.
         01 l-haystack.
            05 l-h pic x occurs 1 to unbounded depending on l-h-len.
         77 l-h-len pic 9(9) usage binary.
         01 l-needle.
-           05 l-n pic x occurs 1 to unbounded depending on l-n-len.   
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
         77 l-n-len pic 9(9) usage binary.
+        copy "strstat.cpy".
         01 l-result pic 9(9) usage binary value 0.
        procedure division
-           using l-haystack, l-h-len, l-needle, l-n-len
+           using l-haystack, l-h-len, l-needle, l-n-len,
+           optional l-status
            returning l-result.
-           
+
            initialize haystack-idx, needle-idx, l-result all to value.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
+              goback
+           end-if.
 
            if l-h-len < l-n-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              goback
+           end-if.
+
+           move 1 to haystack-idx.
+           perform until haystack-idx > l-h-len
+               if haystack-idx + l-n-len - 1 <= l-h-len
+                   move 1 to needle-idx
+                   perform until needle-idx > l-n-len
+                           or l-haystack(haystack-idx
+                              + needle-idx - 1:1)
+                              not = l-needle(needle-idx:1)
+                       add 1 to needle-idx
+                   end-perform
+                   if needle-idx > l-n-len
+                       add 1 to l-result
+                       add l-n-len to haystack-idx
+                   else
+                       add 1 to haystack-idx
+                   end-if
+               else
+                   add 1 to haystack-idx
+               end-if
+           end-perform.
+
+           if l-status is not omitted and l-result > 0
+              set str-found to true
+           end-if.
+       end program strcount.
+
+
+       *>*
+       *> Replace every non-overlapping occurrence of a substring with
+       *> a replacement string. Case-sensitive.
+       *>
+       *> @param l-haystack String to search in
+       *> @param l-h-len Size of l-haystack in bytes
+       *> @param l-needle String to search for
+       *> @param l-n-len Size of l-needle in bytes
+       *> @param l-replace Replacement string
+       *> @param l-r-len Size of l-replace in bytes
+       *> @param l-output Receives the rewritten string. Any bytes
+       *> beyond l-o-len are left unchanged.
+       *> @param l-o-max Size of the l-output buffer supplied by the
+       *> caller, in bytes
+       *> @param l-o-len Returned actual length of the rewritten
+       *> string, capped at l-o-max
+       *> @param l-status Optional returned status, see strstat.cpy.
+       *> @return Count of replacements made
+       *>*
+       identification division.
+       program-id. strreplace.
+       data division.
+       working-storage section.
+        01 haystack-idx pic 9(9) usage binary value 1.
+        01 needle-idx pic 9(9) usage binary value 1.
+        01 out-idx pic 9(9) usage binary value 1.
+        01 replace-idx pic 9(9) usage binary value 1.
+       linkage section.
+        01 l-haystack.
+           05 l-h pic x occurs 1 to unbounded depending on l-h-len.
+        77 l-h-len pic 9(9) usage binary.
+        01 l-needle.
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
+        77 l-n-len pic 9(9) usage binary.
+        01 l-replace.
+           05 l-r pic x occurs 1 to unbounded depending on l-r-len.
+        77 l-r-len pic 9(9) usage binary.
+        01 l-output.
+           05 l-o pic x occurs 1 to unbounded depending on l-o-max.
+        77 l-o-max pic 9(9) usage binary.
+        77 l-o-len pic 9(9) usage binary.
+        copy "strstat.cpy".
+        01 l-result pic 9(9) usage binary value 0.
+       procedure division
+           using l-haystack, l-h-len, l-needle, l-n-len, l-replace,
+           l-r-len, l-output, l-o-max, l-o-len, optional l-status
+           returning l-result.
+
+           initialize haystack-idx, out-idx, l-result all to value.
+           move 1 to haystack-idx.
+           move 1 to out-idx.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
+              perform 1000-copy-haystack
+              compute l-o-len = out-idx - 1
+              if l-o-len > l-o-max
+                 move l-o-max to l-o-len
+              end-if
+              goback
+           end-if.
+
+           if l-n-len > l-h-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              perform 1000-copy-haystack
+              compute l-o-len = out-idx - 1
+              if l-o-len > l-o-max
+                 move l-o-max to l-o-len
+              end-if
               goback
            end-if.
 
-           perform varying ws-idx from 1 by 1 until ws-idx > l-h-len
-               move l-haystack(ws-idx:1) to ws-char 
-               move function lower-case(ws-char) to l-haystack(ws-idx:1)
+           perform until haystack-idx > l-h-len
+               move 1 to needle-idx
+               if haystack-idx + l-n-len - 1 <= l-h-len
+                   perform until needle-idx > l-n-len
+                      or l-haystack(haystack-idx + needle-idx - 1:1)
+                         not = l-needle(needle-idx:1)
+                       add 1 to needle-idx
+                   end-perform
+               end-if
+               if needle-idx > l-n-len
+                   perform varying replace-idx from 1 by 1
+                           until replace-idx > l-r-len
+                       if out-idx <= l-o-max
+                           move l-replace(replace-idx:1)
+                               to l-output(out-idx:1)
+                       end-if
+                       add 1 to out-idx
+                   end-perform
+                   add l-n-len to haystack-idx
+                   add 1 to l-result
+               else
+                   if out-idx <= l-o-max
+                       move l-haystack(haystack-idx:1)
+                           to l-output(out-idx:1)
+                   end-if
+                   add 1 to out-idx
+                   add 1 to haystack-idx
+               end-if
            end-perform.
-           perform varying ws-idx from 1 by 1 until ws-idx > l-n-len
-               move l-needle(ws-idx:1) to ws-char 
-               move function lower-case(ws-char) to l-needle(ws-idx:1)
+
+           compute l-o-len = out-idx - 1.
+           if l-o-len > l-o-max
+              move l-o-max to l-o-len
+           end-if.
+           if l-status is not omitted and l-result > 0
+              set str-found to true
+           end-if.
+           goback.
+
+       1000-copy-haystack.
+           perform varying haystack-idx from 1 by 1
+                   until haystack-idx > l-h-len
+               if out-idx <= l-o-max
+                   move l-haystack(haystack-idx:1)
+                       to l-output(out-idx:1)
+               end-if
+               add 1 to out-idx
            end-perform.
+       end program strreplace.
+
+
+       *>*
+       *> Find the position of the first occurrence of a substring in
+       *> a field that may carry ws-shift-out/ws-shift-in (x"0E"/x"0F")
+       *> delimited double-byte (DBCS) text. Case-sensitive.
+       *>
+       *> Bytes between a ws-shift-out and the following ws-shift-in are
+       *> treated as 2-byte characters; a match is never allowed to
+       *> start on the second byte of such a pair, so a byte-wise
+       *> search cannot land in the middle of a double-byte character.
+       *> l-needle itself is assumed not to contain shift codes.
+       *>
+       *> @param l-haystack String to search in
+       *> @param l-h-len Size of l-haystack in bytes
+       *> @param l-needle String to search for
+       *> @param l-n-len Size of l-needle in bytes
+       *> @param l-start Optional 1-based offset into l-haystack to
+       *> start scanning from. Omit to scan from the beginning.
+       *> @param l-status Optional returned status, see strstat.cpy.
+       *> @return Position where the needle exists relative to the
+       *> beginnning of l-haystack. Returns 0 if not found.
+       *>*
+       identification division.
+       program-id. strposd.
+       data division.
+       working-storage section.
+        01 haystack-idx pic 9(9) usage binary value 1.
+        01 needle-idx pic 9(9) usage binary value 1.
+        01 ws-start pic 9(9) usage binary value 1.
+        01 ws-scan-idx pic 9(9) usage binary value 1.
+        01 ws-byte pic x.
+        01 ws-dbcs-sw pic x value "N".
+           88 ws-in-dbcs value "Y".
+        01 ws-dbcs-parity pic 9 value 0.
+        01 ws-shift-out pic x value x"0E".
+        01 ws-shift-in pic x value x"0F".
+       linkage section.
+        01 l-haystack.
+           05 l-h pic x occurs 1 to unbounded depending on l-h-len.
+        77 l-h-len pic 9(9) usage binary.
+        01 l-needle.
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
+        77 l-n-len pic 9(9) usage binary.
+        77 l-start pic 9(9) usage binary.
+        copy "strstat.cpy".
+        01 l-result pic 9(9) usage binary value 0.
+       procedure division
+           using l-haystack, l-h-len, l-needle, l-n-len, optional
+           l-start, optional l-status
+           returning l-result.
+
+           initialize haystack-idx, needle-idx, l-result all to value.
+           move 1 to ws-start.
+           if l-start is not omitted
+              move l-start to ws-start
+           end-if.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
+              goback
+           end-if.
+
+           if l-h-len < l-n-len or ws-start < 1 or ws-start > l-h-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              goback
+           end-if.
+
+      *> re-establish SO/SI parity by walking the bytes skipped over
+      *> by l-start - a match may not start mid-pair even when the
+      *> scan itself starts partway through the record.
+           move "N" to ws-dbcs-sw.
+           move 0 to ws-dbcs-parity.
+           perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-start - 1
+               move l-haystack(ws-scan-idx:1) to ws-byte
+               if ws-byte = ws-shift-out
+                   move "Y" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-byte = ws-shift-in
+                   move "N" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-in-dbcs and ws-dbcs-parity = 1
+                   move 0 to ws-dbcs-parity
+               else
+                   if ws-in-dbcs
+                       move 1 to ws-dbcs-parity
+                   end-if
+               end-if
+               end-if
+           end-perform.
+
+           move ws-start to haystack-idx.
 
            perform until haystack-idx > l-h-len
-               if l-haystack(haystack-idx:1) = l-needle(needle-idx:1)
-                  if needle-idx = l-n-len
-                      compute l-result = haystack-idx - needle-idx + 1
-                      exit perform
-                  end-if
-                  add 1 to needle-idx
-               else
-                  initialize needle-idx all to value
+               move l-haystack(haystack-idx:1) to ws-byte
+               if ws-byte = ws-shift-out
+                   move "Y" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-byte = ws-shift-in
+                   move "N" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-in-dbcs and ws-dbcs-parity = 1
+                   move 0 to ws-dbcs-parity
+               else
+                   if haystack-idx + l-n-len - 1 <= l-h-len
+                       move 1 to needle-idx
+                       perform until needle-idx > l-n-len
+                           or l-haystack(haystack-idx
+                              + needle-idx - 1:1)
+                              not = l-needle(needle-idx:1)
+                           add 1 to needle-idx
+                       end-perform
+                       if needle-idx > l-n-len
+                           move haystack-idx to l-result
+                           if l-status is not omitted
+                              set str-found to true
+                           end-if
+                           exit perform
+                       end-if
+                   end-if
+                   if ws-in-dbcs
+                       move 1 to ws-dbcs-parity
+                   end-if
+               end-if
                end-if
                add 1 to haystack-idx
            end-perform.
-       end program stripos.
+       end program strposd.
+
+
+       *>*
+       *> Find the position of the first occurrence of a substring in
+       *> a field that may carry ws-shift-out/ws-shift-in (x"0E"/x"0F")
+       *> delimited double-byte (DBCS) text. Case-insensitive over the
+       *> single-byte portions of the field; double-byte characters
+       *> are compared byte-for-byte since upper/lower case has no
+       *> meaning for them.
+       *>
+       *> @param l-haystack String to search in
+       *> @param l-h-len Size of l-haystack in bytes
+       *> @param l-needle String to search for
+       *> @param l-n-len Size of l-needle in bytes
+       *> @param l-start Optional 1-based offset into l-haystack to
+       *> start scanning from. Omit to scan from the beginning.
+       *> @param l-status Optional returned status, see strstat.cpy.
+       *> @return Position where the needle exists relative to the
+       *> beginnning of l-haystack. Returns 0 if not found.
+       *>*
+       identification division.
+       program-id. striposd.
+       data division.
+       working-storage section.
+        01 haystack-idx pic 9(9) usage binary value 1.
+        01 needle-idx pic 9(9) usage binary value 1.
+        01 ws-start pic 9(9) usage binary value 1.
+        01 ws-scan-idx pic 9(9) usage binary value 1.
+        01 ws-byte pic x.
+        01 ws-hay-char pic x.
+        01 ws-needle-char pic x.
+        01 ws-found-sw pic x value "N".
+           88 ws-found value "Y".
+        01 ws-dbcs-sw pic x value "N".
+           88 ws-in-dbcs value "Y".
+        01 ws-dbcs-parity pic 9 value 0.
+        01 ws-shift-out pic x value x"0E".
+        01 ws-shift-in pic x value x"0F".
+       linkage section.
+        01 l-haystack.
+           05 l-h pic x occurs 1 to unbounded depending on l-h-len.
+        77 l-h-len pic 9(9) usage binary.
+        01 l-needle.
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
+        77 l-n-len pic 9(9) usage binary.
+        77 l-start pic 9(9) usage binary.
+        copy "strstat.cpy".
+        01 l-result pic 9(9) usage binary value 0.
+       procedure division
+           using l-haystack, l-h-len, l-needle, l-n-len, optional
+           l-start, optional l-status
+           returning l-result.
+
+           initialize haystack-idx, needle-idx, l-result all to value.
+           move 1 to ws-start.
+           if l-start is not omitted
+              move l-start to ws-start
+           end-if.
+           if l-status is not omitted
+              set str-not-found to true
+           end-if.
+
+           if l-n-len = 0
+              if l-status is not omitted
+                 set str-empty-needle to true
+              end-if
+              goback
+           end-if.
+
+           if l-h-len < l-n-len or ws-start < 1 or ws-start > l-h-len
+              if l-status is not omitted
+                 set str-invalid-length to true
+              end-if
+              goback
+           end-if.
+
+      *> re-establish SO/SI parity by walking the bytes skipped over
+      *> by l-start - a match may not start mid-pair even when the
+      *> scan itself starts partway through the record.
+           move "N" to ws-dbcs-sw.
+           move 0 to ws-dbcs-parity.
+           perform varying ws-scan-idx from 1 by 1
+                   until ws-scan-idx > ws-start - 1
+               move l-haystack(ws-scan-idx:1) to ws-byte
+               if ws-byte = ws-shift-out
+                   move "Y" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-byte = ws-shift-in
+                   move "N" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-in-dbcs and ws-dbcs-parity = 1
+                   move 0 to ws-dbcs-parity
+               else
+                   if ws-in-dbcs
+                       move 1 to ws-dbcs-parity
+                   end-if
+               end-if
+               end-if
+           end-perform.
+
+           move ws-start to haystack-idx.
+
+           perform until haystack-idx > l-h-len
+               move l-haystack(haystack-idx:1) to ws-byte
+               if ws-byte = ws-shift-out
+                   move "Y" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-byte = ws-shift-in
+                   move "N" to ws-dbcs-sw
+                   move 0 to ws-dbcs-parity
+               else
+               if ws-in-dbcs and ws-dbcs-parity = 1
+                   move 0 to ws-dbcs-parity
+               else
+                   if haystack-idx + l-n-len - 1 <= l-h-len
+                       move 1 to needle-idx
+                       move "Y" to ws-found-sw
+                       perform until needle-idx > l-n-len
+                               or not ws-found
+                           move function lower-case(l-haystack(
+                               haystack-idx + needle-idx - 1:1))
+                               to ws-hay-char
+                           move function lower-case(
+                               l-needle(needle-idx:1)) to ws-needle-char
+                           if ws-hay-char not = ws-needle-char
+                               move "N" to ws-found-sw
+                           else
+                               add 1 to needle-idx
+                           end-if
+                       end-perform
+                       if ws-found
+                           move haystack-idx to l-result
+                           if l-status is not omitted
+                              set str-found to true
+                           end-if
+                           exit perform
+                       end-if
+                   end-if
+                   if ws-in-dbcs
+                       move 1 to ws-dbcs-parity
+                   end-if
+               end-if
+               end-if
+               add 1 to haystack-idx
+           end-perform.
+       end program striposd.
+
+
+       *>*
+       *> Append one reconciliation record to the string-library audit
+       *> dataset. Not meant to be called directly by application
+       *> programs; strpos and stripos call this themselves whenever
+       *> their caller supplies an l-caller name, so a search against
+       *> regulated data can be traced back later without every batch
+       *> job having to log it by hand.
+       *>
+       *> Opens STRAUDIT for EXTEND (creating it on the first write of
+       *> a run) and appends a single line per call, then closes it
+       *> again so the record is durable even if the calling program
+       *> abends before it finishes.
+       *>
+       *> @param l-caller Name of the program that ran the search
+       *> @param l-h-len Size of the haystack that was searched
+       *> @param l-needle The needle that was searched for
+       *> @param l-n-len Size of l-needle in bytes
+       *> @param l-result The position returned to the caller
+       *>*
+       identification division.
+       program-id. strlog.
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log assign to "STRAUDIT"
+               organization is line sequential
+               file status is ws-audit-status.
+       data division.
+       file section.
+       fd  audit-log.
+       01  audit-log-rec pic x(100).
+       working-storage section.
+        01 ws-audit-status pic x(02) value "00".
+           88 ws-audit-ok value "00".
+           88 ws-audit-not-found value "35".
+        01 ws-timestamp pic x(21) value spaces.
+        01 ws-log-line.
+           05 ll-timestamp   pic x(21).
+           05 filler         pic x(01) value space.
+           05 ll-caller      pic x(08).
+           05 filler         pic x(01) value space.
+           05 ll-h-len       pic zzzzzzzz9.
+           05 filler         pic x(01) value space.
+           05 ll-needle      pic x(40).
+           05 filler         pic x(01) value space.
+           05 ll-result      pic zzzzzzzz9.
+       linkage section.
+        77 l-caller pic x(08).
+        77 l-h-len pic 9(9) usage binary.
+        01 l-needle.
+           05 l-n pic x occurs 1 to unbounded depending on l-n-len.
+        77 l-n-len pic 9(9) usage binary.
+        77 l-result pic 9(9) usage binary.
+       procedure division
+           using l-caller, l-h-len, l-needle, l-n-len, l-result.
+
+           string function current-date(1:8) delimited by size
+               "-" delimited by size
+               function current-date(9:6) delimited by size
+               into ws-timestamp
+           end-string.
+
+           move ws-timestamp to ll-timestamp.
+           move l-caller to ll-caller.
+           move l-h-len to ll-h-len.
+           move spaces to ll-needle.
+           if l-n-len > 0
+               move l-needle(1:l-n-len) to ll-needle
+           end-if.
+           move l-result to ll-result.
+
+           open extend audit-log.
+           if ws-audit-not-found
+               open output audit-log
+           end-if.
+           if ws-audit-ok
+               write audit-log-rec from ws-log-line
+               close audit-log
+           else
+               display "STRLOG: UNABLE TO OPEN STRAUDIT, STATUS "
+                   ws-audit-status
+           end-if.
+
+           goback.
+       end program strlog.
